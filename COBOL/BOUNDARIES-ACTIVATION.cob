@@ -1,36 +1,271 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BOUNDARIES-ACTIVATION.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REQUEST-QUEUE-FILE ASSIGN TO "DATA/REQQUEUE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RQ-STATUS.
+
+           SELECT DECISION-OUTPUT-FILE ASSIGN TO "DATA/REQDECISIONS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DEC-STATUS.
+
+           SELECT CALENDAR-FILE ASSIGN TO "DATA/CALENDAR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CAL-DATE
+               FILE STATUS IS CAL-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "DATA/REQAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUD-STATUS.
+
+           SELECT AUTONOMY-STATUS-FILE ASSIGN TO "DATA/AUTONOMYSTATUS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AS-STATUS.
+
+           SELECT DAILY-STATE-FILE ASSIGN TO "DATA/DAILYSTATE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DS-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  REQUEST-QUEUE-FILE.
+       01  REQUEST-QUEUE-RECORD.
+           05 RQ-SOURCE        PIC X(20).
+           05 RQ-CONTENT       PIC X(50).
+
+       FD  DECISION-OUTPUT-FILE.
+       01  DECISION-OUTPUT-LINE    PIC X(160).
+
+       FD  CALENDAR-FILE.
+       01  CALENDAR-RECORD.
+           05 CAL-DATE         PIC X(8).
+           05 CAL-DAY-STATUS   PIC X(10).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-LINE          PIC X(200).
+
+       FD  AUTONOMY-STATUS-FILE.
+       01  AUTONOMY-STATUS-RECORD  PIC X.
+
+       FD  DAILY-STATE-FILE.
+           COPY DAILYST.
+
        WORKING-STORAGE SECTION.
+       01 RQ-STATUS            PIC XX.
+       01 DEC-STATUS           PIC XX.
+       01 CAL-STATUS           PIC XX.
+       01 AUD-STATUS           PIC XX.
+       01 RUN-DATE             PIC X(8).
+
        01 REQUEST-SOURCE      PIC X(20).
        01 REQUEST-CONTENT     PIC X(50).
        01 PERMISSION-GRANTED  PIC X VALUE "N".
-       01 MENTAL-STATE        PIC X(20) VALUE "SOBRECARGA".
-       01 PHYSICAL-LIMIT      PIC X(20) VALUE "EM RECUPERAÇÃO".
-       01 CURRENT-DAY         PIC X(10) VALUE "OCUPADO".
+       01 MENTAL-STATE        PIC X(20).
+       01 PHYSICAL-LIMIT      PIC X(20).
+       01 CURRENT-DAY         PIC X(10).
+       01 DS-STATUS            PIC XX.
        01 RESPONSE-MESSAGE    PIC X(80).
 
+       01 RUN-DATE-NUM         PIC 9(8).
+       01 WS-BASE-INTEGER      PIC 9(7).
+       01 WS-CANDIDATE-INTEGER PIC 9(7).
+       01 WS-CANDIDATE-NUM     PIC 9(8).
+       01 WS-DAY-OFFSET        PIC 9(2).
+       01 CANDIDATE-DATE       PIC X(8).
+       01 ALT-DATE             PIC X(8).
+       01 ALT-DATE-FOUND       PIC X VALUE "N".
+       01 AS-STATUS            PIC XX.
+       01 EXTERNAL-CONTROL     PIC X VALUE "N".
+
        PROCEDURE DIVISION.
        BEGIN.
-           DISPLAY "⚠️ Análise de pedido externo em curso..."
-           MOVE "FAMILIA" TO REQUEST-SOURCE
-           MOVE "Vem já, temos prendas e planos." TO REQUEST-CONTENT
+           DISPLAY "Analise de pedidos externos em curso..."
+           MOVE FUNCTION CURRENT-DATE(1:8) TO RUN-DATE
+           PERFORM LOAD-DAILY-STATE
+           PERFORM LOOKUP-CALENDAR
+           PERFORM CHECK-AUTONOMY-STATUS
+           PERFORM PROCESS-REQUEST-QUEUE
+           DISPLAY "Sistema de limites ativado com sucesso."
+           GOBACK.
+
+       LOAD-DAILY-STATE.
+           OPEN INPUT DAILY-STATE-FILE
+           IF DS-STATUS = "35"
+               MOVE "SOBRECARGA" TO DS-MENTAL-STATE
+               MOVE "EM RECUPERAÇÃO" TO DS-PHYSICAL-LIMIT
+               MOVE "ATIVA" TO DS-USER-AUTONOMY
+               MOVE "N" TO DS-EXTERNAL-CONTROL
+               OPEN OUTPUT DAILY-STATE-FILE
+               WRITE DAILY-STATE-RECORD
+               CLOSE DAILY-STATE-FILE
+               OPEN INPUT DAILY-STATE-FILE
+           END-IF
+           READ DAILY-STATE-FILE
+               AT END
+                   CONTINUE
+           END-READ
+           CLOSE DAILY-STATE-FILE
+           MOVE DS-MENTAL-STATE   TO MENTAL-STATE
+           MOVE DS-PHYSICAL-LIMIT TO PHYSICAL-LIMIT.
+
+       LOOKUP-CALENDAR.
+           OPEN INPUT CALENDAR-FILE
+           IF CAL-STATUS = "35"
+               PERFORM SEED-CALENDAR
+               OPEN INPUT CALENDAR-FILE
+           END-IF
 
-           IF CURRENT-DAY = "OCUPADO"
-              OR MENTAL-STATE = "SOBRECARGA"
+           MOVE RUN-DATE TO CAL-DATE
+           READ CALENDAR-FILE
+               INVALID KEY
+                   MOVE "LIVRE" TO CURRENT-DAY
+               NOT INVALID KEY
+                   MOVE CAL-DAY-STATUS TO CURRENT-DAY
+           END-READ
+           CLOSE CALENDAR-FILE
+           DISPLAY ">>> Estado do dia (" RUN-DATE "): " CURRENT-DAY.
+
+       SEED-CALENDAR.
+           DISPLAY "CALENDAR inexistente. A semear dia de hoje."
+           OPEN OUTPUT CALENDAR-FILE
+           MOVE RUN-DATE  TO CAL-DATE
+           MOVE "OCUPADO" TO CAL-DAY-STATUS
+           WRITE CALENDAR-RECORD
+           CLOSE CALENDAR-FILE.
+
+       PROCESS-REQUEST-QUEUE.
+           OPEN INPUT REQUEST-QUEUE-FILE
+           IF RQ-STATUS = "35"
+               PERFORM SEED-REQUEST-QUEUE
+               OPEN INPUT REQUEST-QUEUE-FILE
+           END-IF
+
+           OPEN OUTPUT DECISION-OUTPUT-FILE
+
+           OPEN EXTEND AUDIT-FILE
+           IF AUD-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+
+           PERFORM UNTIL RQ-STATUS = "10"
+               READ REQUEST-QUEUE-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE RQ-SOURCE  TO REQUEST-SOURCE
+                       MOVE RQ-CONTENT TO REQUEST-CONTENT
+                       PERFORM EVALUATE-REQUEST
+                       PERFORM WRITE-DECISION
+                       PERFORM WRITE-AUDIT-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE REQUEST-QUEUE-FILE
+           CLOSE DECISION-OUTPUT-FILE
+           CLOSE AUDIT-FILE.
+
+       CHECK-AUTONOMY-STATUS.
+           MOVE "N" TO EXTERNAL-CONTROL
+           OPEN INPUT AUTONOMY-STATUS-FILE
+           IF AS-STATUS = "00"
+               READ AUTONOMY-STATUS-FILE
+                   NOT AT END
+                       MOVE AUTONOMY-STATUS-RECORD TO EXTERNAL-CONTROL
+               END-READ
+               CLOSE AUTONOMY-STATUS-FILE
+           END-IF
+           IF EXTERNAL-CONTROL = "Y"
+               DISPLAY ">>> AUTONOMY-MODE sinaliza controlo externo."
+           END-IF.
+
+       EVALUATE-REQUEST.
+           IF EXTERNAL-CONTROL = "Y"
+              MOVE "N" TO PERMISSION-GRANTED
+              MOVE "Controlo externo sinalizado. Visita recusada."
+                  TO RESPONSE-MESSAGE
+           ELSE
+           IF MENTAL-STATE = "SOBRECARGA"
               OR PHYSICAL-LIMIT = "EM RECUPERAÇÃO"
               MOVE "N" TO PERMISSION-GRANTED
-              MOVE "Prioridade à saúde mental. Visita recusada." TO RESPONSE-MESSAGE
+              MOVE "Prioridade a saude mental. Visita recusada."
+                  TO RESPONSE-MESSAGE
            ELSE
-              MOVE "S" TO PERMISSION-GRANTED
-              MOVE "Disponível para visita com consentimento livre." TO RESPONSE-MESSAGE
+              IF CURRENT-DAY = "OCUPADO"
+                 PERFORM FIND-ALTERNATIVE-DATE
+                 IF ALT-DATE-FOUND = "Y"
+                     MOVE "D" TO PERMISSION-GRANTED
+                     MOVE SPACES TO RESPONSE-MESSAGE
+                     STRING "Hoje nao. Data alternativa: " ALT-DATE
+                         DELIMITED BY SIZE INTO RESPONSE-MESSAGE
+                 ELSE
+                     MOVE "N" TO PERMISSION-GRANTED
+                     MOVE "Sem dias livres em breve. Visita recusada."
+                         TO RESPONSE-MESSAGE
+                 END-IF
+              ELSE
+                 MOVE "S" TO PERMISSION-GRANTED
+                 MOVE "Disponivel para visita com consentimento livre."
+                     TO RESPONSE-MESSAGE
+              END-IF
            END-IF
+           END-IF.
 
+       FIND-ALTERNATIVE-DATE.
+           MOVE "N" TO ALT-DATE-FOUND
+           MOVE RUN-DATE TO RUN-DATE-NUM
+           COMPUTE WS-BASE-INTEGER =
+               FUNCTION INTEGER-OF-DATE(RUN-DATE-NUM)
+
+           OPEN INPUT CALENDAR-FILE
+           PERFORM VARYING WS-DAY-OFFSET FROM 1 BY 1
+                   UNTIL WS-DAY-OFFSET > 5 OR ALT-DATE-FOUND = "Y"
+               COMPUTE WS-CANDIDATE-INTEGER =
+                   WS-BASE-INTEGER + WS-DAY-OFFSET
+               COMPUTE WS-CANDIDATE-NUM =
+                   FUNCTION DATE-OF-INTEGER(WS-CANDIDATE-INTEGER)
+               MOVE WS-CANDIDATE-NUM TO CANDIDATE-DATE
+               MOVE CANDIDATE-DATE  TO CAL-DATE
+               READ CALENDAR-FILE
+                   INVALID KEY
+                       MOVE "Y" TO ALT-DATE-FOUND
+                       MOVE CANDIDATE-DATE TO ALT-DATE
+                   NOT INVALID KEY
+                       IF CAL-DAY-STATUS NOT = "OCUPADO"
+                           MOVE "Y" TO ALT-DATE-FOUND
+                           MOVE CANDIDATE-DATE TO ALT-DATE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CALENDAR-FILE.
+
+       WRITE-DECISION.
            DISPLAY ">>> Fonte do pedido: " REQUEST-SOURCE
-           DISPLAY ">>> Conteúdo do pedido: " REQUEST-CONTENT
-           DISPLAY ">>> Permissão concedida? " PERMISSION-GRANTED
+           DISPLAY ">>> Conteudo do pedido: " REQUEST-CONTENT
+           DISPLAY ">>> Permissao concedida? " PERMISSION-GRANTED
            DISPLAY ">>> Resposta final: " RESPONSE-MESSAGE
 
-           DISPLAY "✔️ Sistema de limites ativado com sucesso."
-           STOP RUN.
+           MOVE SPACES TO DECISION-OUTPUT-LINE
+           STRING REQUEST-SOURCE " | " REQUEST-CONTENT " | "
+               PERMISSION-GRANTED " | " RESPONSE-MESSAGE
+               DELIMITED BY SIZE INTO DECISION-OUTPUT-LINE
+           WRITE DECISION-OUTPUT-LINE.
+
+       WRITE-AUDIT-RECORD.
+           MOVE SPACES TO AUDIT-LINE
+           STRING RUN-DATE " | " REQUEST-SOURCE " | " REQUEST-CONTENT
+               " | " PERMISSION-GRANTED " | " RESPONSE-MESSAGE
+               " | " MENTAL-STATE
+               DELIMITED BY SIZE INTO AUDIT-LINE
+           WRITE AUDIT-LINE.
+
+       SEED-REQUEST-QUEUE.
+           DISPLAY "REQQUEUE inexistente. A semear pedido por defeito."
+           OPEN OUTPUT REQUEST-QUEUE-FILE
+           MOVE "FAMILIA" TO RQ-SOURCE
+           MOVE "Vem ja, temos prendas e planos." TO RQ-CONTENT
+           WRITE REQUEST-QUEUE-RECORD
+           CLOSE REQUEST-QUEUE-FILE.
