@@ -0,0 +1,85 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAILY-DRIVER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DAILY-REPORT-FILE ASSIGN TO "DATA/DAILYREPORT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DAILY-REPORT-FILE.
+       01  DAILY-REPORT-LINE       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 REPORT-STATUS         PIC XX.
+       01 RUN-TIMESTAMP         PIC X(21).
+       01 PROGRAM-NAME          PIC X(20).
+
+       PROCEDURE DIVISION.
+       RUN-DAILY-CHAIN.
+           DISPLAY "=== CADEIA DIARIA DE PROGRAMAS INICIA ==="
+           MOVE FUNCTION CURRENT-DATE TO RUN-TIMESTAMP
+
+           OPEN OUTPUT DAILY-REPORT-FILE
+           CLOSE DAILY-REPORT-FILE
+
+           MOVE "EMOTIONAL-FIREWALL" TO PROGRAM-NAME
+           CALL "EMOTIONAL-FIREWALL"
+           PERFORM RECORD-STEP-RESULT
+
+           MOVE "BOUNDARIES-ACTIVATION" TO PROGRAM-NAME
+           CALL "BOUNDARIES-ACTIVATION"
+           PERFORM RECORD-STEP-RESULT
+
+           MOVE "CONTROL-FILTER" TO PROGRAM-NAME
+           CALL "CONTROL-FILTER"
+           PERFORM RECORD-STEP-RESULT
+
+           MOVE "AUTONOMY-MODE" TO PROGRAM-NAME
+           CALL "AUTONOMY-MODE"
+           PERFORM RECORD-STEP-RESULT
+
+           MOVE "TOQUE-SENSIVEL" TO PROGRAM-NAME
+           CALL "TOQUE-SENSIVEL"
+           PERFORM RECORD-STEP-RESULT
+
+           MOVE "BOUNDARY-FIX" TO PROGRAM-NAME
+           CALL "BOUNDARY-FIX"
+           PERFORM RECORD-STEP-RESULT
+
+           MOVE "RM-MEMORIAS" TO PROGRAM-NAME
+           CALL "RM-MEMORIAS"
+           PERFORM RECORD-STEP-RESULT
+
+           PERFORM SHOW-CONSOLIDATED-REPORT
+
+           DISPLAY "=== CADEIA DIARIA DE PROGRAMAS TERMINADA ==="
+           GOBACK.
+
+       RECORD-STEP-RESULT.
+           OPEN EXTEND DAILY-REPORT-FILE
+           IF REPORT-STATUS = "35"
+               OPEN OUTPUT DAILY-REPORT-FILE
+           END-IF
+           MOVE SPACES TO DAILY-REPORT-LINE
+           STRING RUN-TIMESTAMP(1:14) " | " PROGRAM-NAME
+               " | EXECUTADO"
+               DELIMITED BY SIZE INTO DAILY-REPORT-LINE
+           WRITE DAILY-REPORT-LINE
+           CLOSE DAILY-REPORT-FILE.
+
+       SHOW-CONSOLIDATED-REPORT.
+           DISPLAY "--- RELATORIO CONSOLIDADO DO DIA ---"
+           OPEN INPUT DAILY-REPORT-FILE
+           PERFORM UNTIL REPORT-STATUS = "10"
+               READ DAILY-REPORT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       DISPLAY DAILY-REPORT-LINE
+               END-READ
+           END-PERFORM
+           CLOSE DAILY-REPORT-FILE.
