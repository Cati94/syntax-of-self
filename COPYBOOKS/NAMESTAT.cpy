@@ -0,0 +1,7 @@
+      *> Shared name/status/timestamp fields for the boundary
+      *> programs (EMOTIONAL-FIREWALL, TOQUE-SENSIVEL, BOUNDARY-FIX).
+      *> COPY ... REPLACING the three placeholders with the calling
+      *> program's own field names.
+       01  WS-ENTITY-NAME          PIC X(20).
+       01  WS-ENTITY-STATUS        PIC X(10).
+       01  WS-RUN-TIMESTAMP        PIC X(21).
