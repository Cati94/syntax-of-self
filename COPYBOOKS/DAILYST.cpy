@@ -0,0 +1,10 @@
+      *> Shared daily-state record read by BOUNDARIES-ACTIVATION,
+      *> CONTROL-FILTER and AUTONOMY-MODE at start-of-run, so today's
+      *> mental/physical/autonomy status is set once and read
+      *> consistently everywhere instead of each program hardcoding
+      *> its own VALUE clause.
+       01  DAILY-STATE-RECORD.
+           05 DS-MENTAL-STATE      PIC X(20).
+           05 DS-PHYSICAL-LIMIT    PIC X(20).
+           05 DS-USER-AUTONOMY     PIC X(10).
+           05 DS-EXTERNAL-CONTROL  PIC X.
