@@ -0,0 +1,96 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSVEXTRACT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PORT-FILE ASSIGN TO "DATA/PORTFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PF-NAME
+               FILE STATUS IS PF-STATUS.
+
+           SELECT MEMORIA-FILE ASSIGN TO "DATA/MEMSEGURA"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS MS-NOME
+               FILE STATUS IS MS-STATUS.
+
+           SELECT CSV-OUTPUT-FILE ASSIGN TO "DATA/PORTMEMCSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CSV-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PORT-FILE.
+       01  PORT-FILE-RECORD.
+           05 PF-NAME      PIC X(15).
+           05 PF-STATE     PIC X(10).
+
+       FD  MEMORIA-FILE.
+       01  MEMORIA-RECORD.
+           05 MS-NOME      PIC X(20).
+
+       FD  CSV-OUTPUT-FILE.
+       01  CSV-LINE         PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 PF-STATUS          PIC XX.
+       01 MS-STATUS          PIC XX.
+       01 CSV-STATUS         PIC XX.
+
+       PROCEDURE DIVISION.
+       EXTRACT-TO-CSV.
+           DISPLAY "=== EXTRACAO CSV DE PORT-TABLE E MEMORIA-SEGURA ==="
+           OPEN OUTPUT CSV-OUTPUT-FILE
+           MOVE "TIPO,NOME,ESTADO" TO CSV-LINE
+           WRITE CSV-LINE
+           CLOSE CSV-OUTPUT-FILE
+
+           PERFORM EXTRACT-PORT-TABLE
+           PERFORM EXTRACT-MEMORIA-SEGURA
+
+           DISPLAY "Extrato escrito em DATA/PORTMEMCSV."
+           GOBACK.
+
+       EXTRACT-PORT-TABLE.
+           OPEN INPUT PORT-FILE
+           IF PF-STATUS = "00"
+               OPEN EXTEND CSV-OUTPUT-FILE
+               PERFORM UNTIL PF-STATUS = "10"
+                   READ PORT-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE SPACES TO CSV-LINE
+                           STRING "PORTA," PF-NAME "," PF-STATE
+                               DELIMITED BY SIZE INTO CSV-LINE
+                           WRITE CSV-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE CSV-OUTPUT-FILE
+               CLOSE PORT-FILE
+           ELSE
+               DISPLAY "PORTFILE nao encontrado. Sem portas a extrair."
+           END-IF.
+
+       EXTRACT-MEMORIA-SEGURA.
+           OPEN INPUT MEMORIA-FILE
+           IF MS-STATUS = "00"
+               OPEN EXTEND CSV-OUTPUT-FILE
+               PERFORM UNTIL MS-STATUS = "10"
+                   READ MEMORIA-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE SPACES TO CSV-LINE
+                           STRING "MEMORIA," MS-NOME ","
+                               DELIMITED BY SIZE INTO CSV-LINE
+                           WRITE CSV-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE CSV-OUTPUT-FILE
+               CLOSE MEMORIA-FILE
+           ELSE
+               DISPLAY "MEMSEGURA nao encontrado. Nada a extrair."
+           END-IF.
