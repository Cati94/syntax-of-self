@@ -1,37 +1,265 @@
-          IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. CONTROL-FILTER.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PHRASE-FILE ASSIGN TO "DATA/CTRLPHRASES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PHRASE-STATUS.
+
+           SELECT WEEKLY-TALLY-FILE ASSIGN TO "DATA/CTRLWEEKLY"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS WT-WEEK-KEY
+               FILE STATUS IS WT-STATUS.
+
+           SELECT TRANSCRIPT-FILE ASSIGN TO "DATA/CTRLTRANSCRIPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TRANS-STATUS.
+
+           SELECT TRIGGER-FILE ASSIGN TO "DATA/AUTONOMYTRIGGER"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TRIG-STATUS.
+
+           SELECT DAILY-STATE-FILE ASSIGN TO "DATA/DAILYSTATE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DS-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PHRASE-FILE.
+       01  PHRASE-LINE          PIC X(30).
+
+       FD  TRANSCRIPT-FILE.
+       01  TRANSCRIPT-LINE      PIC X(50).
+
+       FD  TRIGGER-FILE.
+       01  TRIGGER-RECORD.
+           05 TRIG-SOURCE-PROGRAM    PIC X(20).
+           05 TRIG-REASON-CODE       PIC X(20).
+
+       FD  WEEKLY-TALLY-FILE.
+       01  WEEKLY-TALLY-RECORD.
+           05 WT-WEEK-KEY        PIC 9(6).
+           05 WT-DEVES-TOTAL     PIC 9(6).
+           05 WT-TINHAS-TOTAL    PIC 9(6).
+
+       FD  DAILY-STATE-FILE.
+           COPY DAILYST.
+
        WORKING-STORAGE SECTION.
        01 EXTERNAL-INPUT         PIC X(50).
-       01 USER-AUTONOMY          PIC X(10) VALUE "ATIVA".
+       01 USER-AUTONOMY          PIC X(10).
+       01 DS-STATUS              PIC XX.
        01 CONTROL-FLAG           PIC X VALUE "N".
-       01 DEVES-COUNTER          PIC 9 VALUE 0.
-       01 TINHAS-COUNTER         PIC 9 VALUE 0.
+       01 DEVES-COUNTER          PIC 9(6) VALUE 0.
+       01 TINHAS-COUNTER         PIC 9(6) VALUE 0.
+       01 PHRASE-STATUS          PIC XX.
+       01 WT-STATUS              PIC XX.
+       01 TRANS-STATUS           PIC XX.
+       01 TRIG-STATUS            PIC XX.
+       01 I                      PIC 9(4).
+       01 WS-TEMP-HITS           PIC 9(4).
+       01 TOTAL-HITS             PIC 9(4).
+       01 GRAND-TOTAL-HITS       PIC 9(6).
+       01 RUN-DATE               PIC X(8).
+       01 RUN-DATE-NUM           PIC 9(8).
+       01 WS-DATE-INTEGER        PIC 9(7).
+
+       01 PHRASE-TABLE.
+           05 PHRASE-TABLE-COUNT  PIC 9(4) VALUE 0.
+           05 PHRASES OCCURS 20 TIMES.
+               10 PHRASE-TEXT     PIC X(30).
+               10 PHRASE-LEN      PIC 9(4).
+               10 PHRASE-HITS     PIC 9(4).
 
        PROCEDURE DIVISION.
        START-PROCESS.
+           PERFORM LOAD-DAILY-STATE
+           PERFORM LOAD-PHRASE-TABLE
+
+           OPEN INPUT TRANSCRIPT-FILE
+           IF TRANS-STATUS = "00"
+               CLOSE TRANSCRIPT-FILE
+               PERFORM PROCESS-TRANSCRIPT
+           ELSE
+               PERFORM PROCESS-SINGLE-LINE
+           END-IF
+
+           GOBACK.
+
+       PROCESS-SINGLE-LINE.
            DISPLAY "Verificando entrada externa..."
            ACCEPT EXTERNAL-INPUT
+           IF EXTERNAL-INPUT = SPACES
+               DISPLAY "NENHUMA ENTRADA RECEBIDA."
+           ELSE
+               MOVE EXTERNAL-INPUT TO TRANSCRIPT-LINE
+               PERFORM SCAN-PHRASES-IN-LINE
+               MOVE TOTAL-HITS TO GRAND-TOTAL-HITS
 
-           MOVE 0 TO DEVES-COUNTER
-           MOVE 0 TO TINHAS-COUNTER
+               PERFORM UPDATE-WEEKLY-TALLY
 
-           INSPECT EXTERNAL-INPUT TALLYING DEVES-COUNTER FOR ALL "DEVES"
-           INSPECT EXTERNAL-INPUT TALLYING TINHAS-COUNTER FOR ALL "TINHAS QUE"
+               IF GRAND-TOTAL-HITS > 0
+                   MOVE "Y" TO CONTROL-FLAG
+                   PERFORM BLOCK-CONTROL
+               ELSE
+                   DISPLAY "Mensagem aceite com autonomia."
+               END-IF
+           END-IF.
+
+       PROCESS-TRANSCRIPT.
+           DISPLAY "CTRLTRANSCRIPT encontrado. A varrer transcricao."
+           MOVE 0 TO GRAND-TOTAL-HITS
+
+           OPEN INPUT TRANSCRIPT-FILE
+           PERFORM UNTIL TRANS-STATUS = "10"
+               READ TRANSCRIPT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       PERFORM SCAN-PHRASES-IN-LINE
+                       ADD TOTAL-HITS TO GRAND-TOTAL-HITS
+               END-READ
+           END-PERFORM
+           CLOSE TRANSCRIPT-FILE
+
+           DISPLAY "Total de ocorrencias: " GRAND-TOTAL-HITS
+
+           PERFORM UPDATE-WEEKLY-TALLY
 
-           IF DEVES-COUNTER > 0 OR TINHAS-COUNTER > 0
+           IF GRAND-TOTAL-HITS > 0
                MOVE "Y" TO CONTROL-FLAG
                PERFORM BLOCK-CONTROL
            ELSE
-               DISPLAY "Mensagem aceite com autonomia."
+               DISPLAY "Transcricao aceite com autonomia."
+           END-IF.
+
+       SCAN-PHRASES-IN-LINE.
+           MOVE 0 TO TOTAL-HITS
+
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > PHRASE-TABLE-COUNT
+               MOVE 0 TO WS-TEMP-HITS
+               INSPECT TRANSCRIPT-LINE TALLYING WS-TEMP-HITS
+                   FOR ALL PHRASE-TEXT(I)(1:PHRASE-LEN(I))
+               ADD WS-TEMP-HITS TO PHRASE-HITS(I)
+               ADD WS-TEMP-HITS TO TOTAL-HITS
+               IF I = 1
+                   ADD WS-TEMP-HITS TO DEVES-COUNTER
+               END-IF
+               IF I = 2
+                   ADD WS-TEMP-HITS TO TINHAS-COUNTER
+               END-IF
+           END-PERFORM.
+
+       UPDATE-WEEKLY-TALLY.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO RUN-DATE
+           MOVE RUN-DATE TO RUN-DATE-NUM
+           COMPUTE WS-DATE-INTEGER =
+               FUNCTION INTEGER-OF-DATE(RUN-DATE-NUM)
+           COMPUTE WT-WEEK-KEY = WS-DATE-INTEGER / 7
+
+           OPEN I-O WEEKLY-TALLY-FILE
+           IF WT-STATUS = "35"
+               OPEN OUTPUT WEEKLY-TALLY-FILE
+               CLOSE WEEKLY-TALLY-FILE
+               OPEN I-O WEEKLY-TALLY-FILE
            END-IF
 
-           STOP RUN.
+           READ WEEKLY-TALLY-FILE
+               INVALID KEY
+                   MOVE 0 TO WT-DEVES-TOTAL
+                   MOVE 0 TO WT-TINHAS-TOTAL
+                   ADD DEVES-COUNTER  TO WT-DEVES-TOTAL
+                   ADD TINHAS-COUNTER TO WT-TINHAS-TOTAL
+                   WRITE WEEKLY-TALLY-RECORD
+               NOT INVALID KEY
+                   ADD DEVES-COUNTER  TO WT-DEVES-TOTAL
+                   ADD TINHAS-COUNTER TO WT-TINHAS-TOTAL
+                   REWRITE WEEKLY-TALLY-RECORD
+           END-READ
+           CLOSE WEEKLY-TALLY-FILE.
+
+       LOAD-DAILY-STATE.
+           OPEN INPUT DAILY-STATE-FILE
+           IF DS-STATUS = "35"
+               MOVE "SOBRECARGA" TO DS-MENTAL-STATE
+               MOVE "EM RECUPERAÇÃO" TO DS-PHYSICAL-LIMIT
+               MOVE "ATIVA" TO DS-USER-AUTONOMY
+               MOVE "N" TO DS-EXTERNAL-CONTROL
+               OPEN OUTPUT DAILY-STATE-FILE
+               WRITE DAILY-STATE-RECORD
+               CLOSE DAILY-STATE-FILE
+               OPEN INPUT DAILY-STATE-FILE
+           END-IF
+           READ DAILY-STATE-FILE
+               AT END
+                   CONTINUE
+           END-READ
+           CLOSE DAILY-STATE-FILE
+           MOVE DS-USER-AUTONOMY TO USER-AUTONOMY.
+
+       LOAD-PHRASE-TABLE.
+           OPEN INPUT PHRASE-FILE
+           IF PHRASE-STATUS = "35"
+               PERFORM SEED-PHRASE-FILE
+               OPEN INPUT PHRASE-FILE
+           END-IF
+
+           MOVE 0 TO PHRASE-TABLE-COUNT
+           PERFORM UNTIL PHRASE-STATUS = "10"
+               READ PHRASE-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF PHRASE-LINE = SPACES
+                           DISPLAY "Aviso: linha em branco em "
+                               "CTRLPHRASES ignorada."
+                       ELSE
+                           IF PHRASE-TABLE-COUNT < 20
+                               ADD 1 TO PHRASE-TABLE-COUNT
+                               MOVE PHRASE-LINE
+                                   TO PHRASE-TEXT(PHRASE-TABLE-COUNT)
+                               COMPUTE PHRASE-LEN(PHRASE-TABLE-COUNT) =
+                                   FUNCTION LENGTH
+                                       (FUNCTION TRIM(PHRASE-LINE))
+                               MOVE 0 TO PHRASE-HITS(PHRASE-TABLE-COUNT)
+                           ELSE
+                               DISPLAY "Aviso: CTRLPHRASES excede 20 "
+                                   "entradas. Frase ignorada: "
+                                   PHRASE-LINE
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           MOVE 0 TO DEVES-COUNTER
+           MOVE 0 TO TINHAS-COUNTER
+           CLOSE PHRASE-FILE.
+
+       SEED-PHRASE-FILE.
+           DISPLAY "CTRLPHRASES inexistente. A semear frases."
+           OPEN OUTPUT PHRASE-FILE
+           MOVE "DEVES" TO PHRASE-LINE
+           WRITE PHRASE-LINE
+           MOVE "TINHAS QUE" TO PHRASE-LINE
+           WRITE PHRASE-LINE
+           CLOSE PHRASE-FILE.
 
        BLOCK-CONTROL.
            IF USER-AUTONOMY = "ATIVA"
-               DISPLAY "⚠️  Controlo identificado. Ignorar ou redirecionar com limites."
+               DISPLAY "Controlo identificado. Ignorar ou redirecionar "
+                   "com limites."
            ELSE
-               DISPLAY "Autonomia desativada. Ativar AUTONOMY-MODE imediatamente."
+               DISPLAY "Autonomia desativada. A acionar AUTONOMY-MODE."
+               PERFORM TRIGGER-AUTONOMY-MODE
+               CALL "AUTONOMY-MODE"
            END-IF.
+
+       TRIGGER-AUTONOMY-MODE.
+           OPEN OUTPUT TRIGGER-FILE
+           MOVE "CONTROL-FILTER" TO TRIG-SOURCE-PROGRAM
+           MOVE "CTRLDETECT"     TO TRIG-REASON-CODE
+           WRITE TRIGGER-RECORD
+           CLOSE TRIGGER-FILE.
