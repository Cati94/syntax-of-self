@@ -1,54 +1,166 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TOQUE-SENSIVEL.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MEMORIA-FILE ASSIGN TO "DATA/MEMSEGURA"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MS-NOME
+               FILE STATUS IS MS-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "DATA/TOQUEAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUD-STATUS.
+
+           SELECT NAME-REQUEST-FILE ASSIGN TO "DATA/TOQUEREQUESTS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS NR-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  MEMORIA-FILE.
+       01  MEMORIA-RECORD.
+           05 MS-NOME         PIC X(20).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-LINE         PIC X(80).
+
+       FD  NAME-REQUEST-FILE.
+       01  NAME-REQUEST-LINE  PIC X(20).
+
        WORKING-STORAGE SECTION.
 
        01 NOME-HUMANO        PIC X(20).
        01 TOQUE-PERMITIDO    PIC X VALUE "N".
-       01 I                  PIC 9 VALUE 1.
+       01 MS-STATUS          PIC XX.
+       01 AUD-STATUS         PIC XX.
+       01 NR-STATUS          PIC XX.
+       01 NOME-A-REVOGAR     PIC X(20).
+       01 REINICIAR-RESPOSTA PIC X VALUE "S".
 
-       01 MEMORIA-SEGURA.
-           05 MEMORIA-NOME    PIC X(20) OCCURS 5 TIMES.
+       COPY NAMESTAT
+           REPLACING ==WS-ENTITY-NAME==   BY ==TS-ENTITY-NAME==
+                     ==WS-ENTITY-STATUS== BY ==TS-ENTITY-STATUS==
+                     ==WS-RUN-TIMESTAMP== BY ==RUN-TIMESTAMP==.
 
        PROCEDURE DIVISION.
+       BEGIN.
+           PERFORM SEED-MEMORIA-IF-MISSING
 
-           MOVE "JOAO"  TO MEMORIA-NOME(1)
-           MOVE "MARIA" TO MEMORIA-NOME(2)
-           MOVE "ANA"   TO MEMORIA-NOME(3)
-           MOVE SPACES  TO MEMORIA-NOME(4)
-           MOVE SPACES  TO MEMORIA-NOME(5)
+           OPEN INPUT NAME-REQUEST-FILE
+           IF NR-STATUS = "00"
+               CLOSE NAME-REQUEST-FILE
+               PERFORM PROCESS-REQUEST-BATCH
+           ELSE
+               PERFORM PROCESS-INTERACTIVE
+           END-IF
+
+           GOBACK.
 
-           DISPLAY "Sistema inicializado: Sensores emocionais online."
-           DISPLAY "Um humano aproxima-se. Nome: "
-           ACCEPT NOME-HUMANO
+       PROCESS-INTERACTIVE.
+           PERFORM UNTIL REINICIAR-RESPOSTA NOT = "S"
+               DISPLAY "Sensores emocionais online."
+               DISPLAY "Um humano aproxima-se. Nome: "
+               DISPLAY "(ou 'REVOGAR <nome>' para remover uma memoria)"
+               ACCEPT NOME-HUMANO
+
+               PERFORM PROCESS-ONE-NAME
+
+               DISPLAY "Fim da rotina. Reiniciar sistema? (S/N)"
+               ACCEPT REINICIAR-RESPOSTA
+           END-PERFORM.
 
-           PERFORM VERIFICAR-MEMORIA
+       PROCESS-REQUEST-BATCH.
+           DISPLAY "TOQUEREQUESTS encontrado. Modo batch ativo."
+           OPEN INPUT NAME-REQUEST-FILE
+           PERFORM UNTIL NR-STATUS = "10"
+               READ NAME-REQUEST-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE NAME-REQUEST-LINE TO NOME-HUMANO
+                       PERFORM PROCESS-ONE-NAME
+               END-READ
+           END-PERFORM
+           CLOSE NAME-REQUEST-FILE.
 
-           IF TOQUE-PERMITIDO = "S"
-               DISPLAY "Ligação reconhecida. Toque aceito."
-               DISPLAY "Sensores ativam calor e conforto."
-               PERFORM GUARDAR-MEMORIA
+       PROCESS-ONE-NAME.
+           IF NOME-HUMANO(1:8) = "REVOGAR "
+               MOVE NOME-HUMANO(9:12) TO NOME-A-REVOGAR
+               PERFORM REVOGAR-MEMORIA
            ELSE
-               DISPLAY "Origem desconhecida. Toque rejeitado."
-               DISPLAY "IA recua. Limite respeitado."
-           END-IF
+               PERFORM VERIFICAR-MEMORIA
+               PERFORM REGISTAR-TENTATIVA
+
+               IF TOQUE-PERMITIDO = "S"
+                   DISPLAY "Ligacao reconhecida. Toque aceito."
+                   DISPLAY "Sensores ativam calor e conforto."
+                   PERFORM GUARDAR-MEMORIA
+               ELSE
+                   DISPLAY "Origem desconhecida. Toque rejeitado."
+                   DISPLAY "IA recua. Limite respeitado."
+               END-IF
+           END-IF.
 
-           DISPLAY "Fim da rotina. Reiniciar sistema? (S/N)"
-           STOP RUN.
+       REVOGAR-MEMORIA.
+           OPEN I-O MEMORIA-FILE
+           MOVE NOME-A-REVOGAR TO MS-NOME
+           DELETE MEMORIA-FILE
+               INVALID KEY
+                   DISPLAY "Nome nao encontrado na memoria: "
+                       NOME-A-REVOGAR
+               NOT INVALID KEY
+                   DISPLAY "Memoria revogada para: " NOME-A-REVOGAR
+           END-DELETE
+           CLOSE MEMORIA-FILE.
+
+       SEED-MEMORIA-IF-MISSING.
+           OPEN INPUT MEMORIA-FILE
+           IF MS-STATUS = "35"
+               OPEN OUTPUT MEMORIA-FILE
+               MOVE "JOAO"  TO MS-NOME
+               WRITE MEMORIA-RECORD
+               MOVE "MARIA" TO MS-NOME
+               WRITE MEMORIA-RECORD
+               MOVE "ANA"   TO MS-NOME
+               WRITE MEMORIA-RECORD
+           END-IF
+           CLOSE MEMORIA-FILE.
 
        VERIFICAR-MEMORIA.
            MOVE "N" TO TOQUE-PERMITIDO
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
-               IF NOME-HUMANO = MEMORIA-NOME(I)
+           OPEN INPUT MEMORIA-FILE
+           MOVE NOME-HUMANO TO MS-NOME
+           READ MEMORIA-FILE
+               INVALID KEY
+                   MOVE "N" TO TOQUE-PERMITIDO
+               NOT INVALID KEY
                    MOVE "S" TO TOQUE-PERMITIDO
-               END-IF
-           END-PERFORM.
+           END-READ
+           CLOSE MEMORIA-FILE.
+
+       REGISTAR-TENTATIVA.
+           MOVE FUNCTION CURRENT-DATE TO RUN-TIMESTAMP
+           MOVE NOME-HUMANO     TO TS-ENTITY-NAME
+           MOVE TOQUE-PERMITIDO TO TS-ENTITY-STATUS
+           OPEN EXTEND AUDIT-FILE
+           IF AUD-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE SPACES TO AUDIT-LINE
+           STRING RUN-TIMESTAMP(1:14) " | " TS-ENTITY-NAME
+               " | " TS-ENTITY-STATUS
+               DELIMITED BY SIZE INTO AUDIT-LINE
+           WRITE AUDIT-LINE
+           CLOSE AUDIT-FILE.
 
        GUARDAR-MEMORIA.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
-               IF MEMORIA-NOME(I) = SPACES
-                   MOVE NOME-HUMANO TO MEMORIA-NOME(I)
-                   EXIT PERFORM
-               END-IF
-           END-PERFORM.
+           OPEN I-O MEMORIA-FILE
+           MOVE NOME-HUMANO TO MS-NOME
+           WRITE MEMORIA-RECORD
+               INVALID KEY
+                   CONTINUE
+           END-WRITE
+           CLOSE MEMORIA-FILE.
