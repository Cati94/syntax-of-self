@@ -1,19 +1,223 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. AUTONOMY-MODE.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUTONOMY-STATUS-FILE ASSIGN TO "DATA/AUTONOMYSTATUS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AS-STATUS.
+
+           SELECT TRIGGER-FILE ASSIGN TO "DATA/AUTONOMYTRIGGER"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TRIG-STATUS.
+
+           SELECT ACTIVATION-LOG-FILE ASSIGN TO "DATA/AUTONOMYLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOG-STATUS.
+
+           SELECT DAILY-STATE-FILE ASSIGN TO "DATA/DAILYSTATE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DS-STATUS.
+
+           SELECT SINCE-FILE ASSIGN TO "DATA/AUTONOMYSINCE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SINCE-STATUS.
+
+           SELECT ALERT-LOG-FILE ASSIGN TO "DATA/AUTONOMYALERT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ALERT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUTONOMY-STATUS-FILE.
+       01  AUTONOMY-STATUS-RECORD     PIC X.
+
+       FD  TRIGGER-FILE.
+       01  TRIGGER-RECORD.
+           05 TRIG-SOURCE-PROGRAM     PIC X(20).
+           05 TRIG-REASON-CODE        PIC X(20).
+
+       FD  ACTIVATION-LOG-FILE.
+       01  ACTIVATION-LOG-LINE        PIC X(80).
+
+       FD  DAILY-STATE-FILE.
+           COPY DAILYST.
+
+       FD  SINCE-FILE.
+       01  SINCE-RECORD               PIC X(8).
+
+       FD  ALERT-LOG-FILE.
+       01  ALERT-LOG-LINE             PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01 SELF-PERMISSION      PIC X(10) VALUE "CONCEDIDA".
-       01 EXTERNAL-CONTROL     PIC X VALUE "N".
+       01 AS-STATUS             PIC XX.
+       01 TRIG-STATUS           PIC XX.
+       01 LOG-STATUS            PIC XX.
+       01 DS-STATUS             PIC XX.
+       01 SINCE-STATUS          PIC XX.
+       01 ALERT-STATUS          PIC XX.
+       01 SELF-PERMISSION       PIC X(10) VALUE "CONCEDIDA".
+       01 EXTERNAL-CONTROL      PIC X.
+       01 SOURCE-PROGRAM        PIC X(20) VALUE "STANDALONE".
+       01 REASON-CODE           PIC X(20) VALUE "MANUAL".
+       01 RUN-TIMESTAMP         PIC X(21).
+       01 RUN-DATE              PIC X(8).
+       01 RUN-DATE-NUM          PIC 9(8).
+       01 WS-SINCE-DATE         PIC X(8).
+       01 WS-SINCE-DATE-NUM     PIC 9(8).
+       01 WS-SINCE-INTEGER      PIC 9(7).
+       01 WS-RUN-INTEGER        PIC 9(7).
+       01 WS-GAP-DAYS           PIC S9(7).
+       01 WS-GAP-DAYS-DISP      PIC 9(4).
 
        PROCEDURE DIVISION.
        BEGIN.
-           DISPLAY "Inicializar sistema interno de decisão..."
+           DISPLAY "Inicializar sistema interno de decisao..."
+           MOVE FUNCTION CURRENT-DATE TO RUN-TIMESTAMP
+           PERFORM LOAD-DAILY-STATE
+           PERFORM READ-PREVIOUS-STATUS
+           PERFORM READ-TRIGGER
+
+           IF SOURCE-PROGRAM NOT = "STANDALONE"
+               MOVE "Y" TO EXTERNAL-CONTROL
+           END-IF
+
            IF EXTERNAL-CONTROL = "Y"
-               DISPLAY "⚠️ Sinal de controlo externo detetado."
+               DISPLAY "Sinal de controlo externo detetado."
                DISPLAY "Aplicar escudo de limites afetivos."
+               DISPLAY "Origem: " SOURCE-PROGRAM
+               DISPLAY "Motivo: " REASON-CODE
+               PERFORM LOG-ACTIVATION
            ELSE
-               DISPLAY "Livre arbítrio em curso. Continuar com autenticidade."
+               DISPLAY "Livre arbitrio em curso. Continuar com"
+               DISPLAY "autenticidade."
+           END-IF
+           PERFORM CHECK-STUCK-DURATION
+           DISPLAY "Tu es a tua programadora. O teu SIM e livre."
+           DISPLAY "O teu NAO tambem."
+           PERFORM WRITE-AUTONOMY-STATUS
+           GOBACK.
+
+       LOAD-DAILY-STATE.
+           OPEN INPUT DAILY-STATE-FILE
+           IF DS-STATUS = "35"
+               MOVE "SOBRECARGA" TO DS-MENTAL-STATE
+               MOVE "EM RECUPERAÇÃO" TO DS-PHYSICAL-LIMIT
+               MOVE "ATIVA" TO DS-USER-AUTONOMY
+               MOVE "N" TO DS-EXTERNAL-CONTROL
+               OPEN OUTPUT DAILY-STATE-FILE
+               WRITE DAILY-STATE-RECORD
+               CLOSE DAILY-STATE-FILE
+               OPEN INPUT DAILY-STATE-FILE
+           END-IF
+           READ DAILY-STATE-FILE
+               AT END
+                   CONTINUE
+           END-READ
+           CLOSE DAILY-STATE-FILE
+           MOVE DS-EXTERNAL-CONTROL TO EXTERNAL-CONTROL.
+
+       READ-PREVIOUS-STATUS.
+           OPEN INPUT AUTONOMY-STATUS-FILE
+           IF AS-STATUS = "00"
+               READ AUTONOMY-STATUS-FILE
+                   NOT AT END
+                       IF AUTONOMY-STATUS-RECORD = "Y"
+                           MOVE "Y" TO EXTERNAL-CONTROL
+                       END-IF
+               END-READ
+               CLOSE AUTONOMY-STATUS-FILE
+           END-IF.
+
+       READ-TRIGGER.
+           MOVE "STANDALONE" TO SOURCE-PROGRAM
+           MOVE "MANUAL"     TO REASON-CODE
+
+           OPEN INPUT TRIGGER-FILE
+           IF TRIG-STATUS = "00"
+               READ TRIGGER-FILE
+                   NOT AT END
+                       MOVE TRIG-SOURCE-PROGRAM TO SOURCE-PROGRAM
+                       MOVE TRIG-REASON-CODE    TO REASON-CODE
+               END-READ
+               CLOSE TRIGGER-FILE
+
+               OPEN OUTPUT TRIGGER-FILE
+               MOVE "STANDALONE" TO TRIG-SOURCE-PROGRAM
+               MOVE "MANUAL"     TO TRIG-REASON-CODE
+               WRITE TRIGGER-RECORD
+               CLOSE TRIGGER-FILE
+           END-IF.
+
+       WRITE-AUTONOMY-STATUS.
+           OPEN OUTPUT AUTONOMY-STATUS-FILE
+           MOVE EXTERNAL-CONTROL TO AUTONOMY-STATUS-RECORD
+           WRITE AUTONOMY-STATUS-RECORD
+           CLOSE AUTONOMY-STATUS-FILE.
+
+       LOG-ACTIVATION.
+           OPEN EXTEND ACTIVATION-LOG-FILE
+           IF LOG-STATUS = "35"
+               OPEN OUTPUT ACTIVATION-LOG-FILE
+           END-IF
+           MOVE SPACES TO ACTIVATION-LOG-LINE
+           STRING RUN-TIMESTAMP(1:14) " | " SOURCE-PROGRAM
+               " | " REASON-CODE
+               DELIMITED BY SIZE INTO ACTIVATION-LOG-LINE
+           WRITE ACTIVATION-LOG-LINE
+           CLOSE ACTIVATION-LOG-FILE.
+
+       CHECK-STUCK-DURATION.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO RUN-DATE
+           IF EXTERNAL-CONTROL = "Y"
+               MOVE SPACES TO WS-SINCE-DATE
+               OPEN INPUT SINCE-FILE
+               IF SINCE-STATUS = "00"
+                   READ SINCE-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE SINCE-RECORD TO WS-SINCE-DATE
+                   END-READ
+                   CLOSE SINCE-FILE
+               END-IF
+
+               IF WS-SINCE-DATE = SPACES
+                   MOVE RUN-DATE TO WS-SINCE-DATE
+                   OPEN OUTPUT SINCE-FILE
+                   MOVE WS-SINCE-DATE TO SINCE-RECORD
+                   WRITE SINCE-RECORD
+                   CLOSE SINCE-FILE
+               ELSE
+                   MOVE WS-SINCE-DATE TO WS-SINCE-DATE-NUM
+                   MOVE RUN-DATE      TO RUN-DATE-NUM
+                   COMPUTE WS-SINCE-INTEGER =
+                       FUNCTION INTEGER-OF-DATE(WS-SINCE-DATE-NUM)
+                   COMPUTE WS-RUN-INTEGER =
+                       FUNCTION INTEGER-OF-DATE(RUN-DATE-NUM)
+                   COMPUTE WS-GAP-DAYS =
+                       WS-RUN-INTEGER - WS-SINCE-INTEGER
+                   IF WS-GAP-DAYS > 1
+                       MOVE WS-GAP-DAYS TO WS-GAP-DAYS-DISP
+                       PERFORM LOG-STUCK-ALERT
+                   END-IF
+               END-IF
+           ELSE
+               OPEN OUTPUT SINCE-FILE
+               CLOSE SINCE-FILE
+           END-IF.
+
+       LOG-STUCK-ALERT.
+           DISPLAY "ALERTA: controlo externo ativo ha "
+               WS-GAP-DAYS-DISP " dia(s). Desde: " WS-SINCE-DATE
+           OPEN EXTEND ALERT-LOG-FILE
+           IF ALERT-STATUS = "35"
+               OPEN OUTPUT ALERT-LOG-FILE
            END-IF
-           DISPLAY "Tu és a tua programadora. O teu SIM é livre. O teu NÃO também."
-           STOP RUN.
+           MOVE SPACES TO ALERT-LOG-LINE
+           STRING RUN-TIMESTAMP(1:14) " | DESDE " WS-SINCE-DATE
+               " | " WS-GAP-DAYS-DISP " DIAS"
+               DELIMITED BY SIZE INTO ALERT-LOG-LINE
+           WRITE ALERT-LOG-LINE
+           CLOSE ALERT-LOG-FILE.
