@@ -1,49 +1,229 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. RM-MEMORIAS.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT MEMORY-LOG-FILE ASSIGN TO "DATA/MEMLOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS LOG-STATUS.
+
+    SELECT MEMORY-TABLE-FILE ASSIGN TO "DATA/MEMTABLE"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS MT-COLOR
+        FILE STATUS IS MT-STATUS.
+
+    SELECT COLOR-REQUEST-FILE ASSIGN TO "DATA/MEMREQUESTS"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS REQ-STATUS.
+
+    SELECT INVALID-TALLY-FILE ASSIGN TO "DATA/MEMINVALID"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS IT-WEEK-KEY
+        FILE STATUS IS IT-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD  MEMORY-LOG-FILE.
+01  MEMORY-LOG-LINE          PIC X(200).
+
+FD  MEMORY-TABLE-FILE.
+01  MEMORY-TABLE-RECORD.
+    05 MT-COLOR              PIC X(20).
+    05 MT-FRASE              PIC X(80).
+    05 MT-COMANDO            PIC X(80).
+
+FD  COLOR-REQUEST-FILE.
+01  COLOR-REQUEST-LINE       PIC X(20).
+
+FD  INVALID-TALLY-FILE.
+01  INVALID-TALLY-RECORD.
+    05 IT-WEEK-KEY            PIC 9(6).
+    05 IT-COUNT               PIC 9(6).
+
 WORKING-STORAGE SECTION.
 
+01 LOG-STATUS            PIC XX.
+01 MT-STATUS             PIC XX.
+01 REQ-STATUS            PIC XX.
+01 IT-STATUS             PIC XX.
+01 RUN-DATE              PIC X(8).
+01 RUN-DATE-NUM          PIC 9(8).
+01 WS-DATE-INTEGER       PIC 9(7).
+
 01 COR-ESCOLHIDA         PIC X(20).
 01 FRASE-SIMBOLICA       PIC X(80).
 01 COMANDO-TERMINAL      PIC X(80).
+01 COR-INVALIDA          PIC X VALUE "N".
+01 WS-PARM-COLOR         PIC X(20).
 
 PROCEDURE DIVISION.
 
-DISPLAY "=== UNIDADE DE MEM√ìRIAS INICIA ===".
-DISPLAY "Escolhe uma cor: AZUL / AMARELO / VERMELHO / VERDE / LIL√ÅS / AZUL-ESCURO / VERDE-√ÅGUA".
-ACCEPT COR-ESCOLHIDA.
-
-EVALUATE COR-ESCOLHIDA
-    WHEN "AZUL"
-        MOVE "Dominar o desconhecido √© poder pessoal." TO FRASE-SIMBOLICA
-        MOVE "RUN learning-mode /solo /valentia" TO COMANDO-TERMINAL
-    WHEN "AMARELO"
-        MOVE "A luz tamb√©m mora nos dias simples." TO FRASE-SIMBOLICA
-        MOVE "DISPLAY 'LUZ_ATIVA' ON SCREEN" TO COMANDO-TERMINAL
-    WHEN "VERMELHO"
-        MOVE "Mesmo o fogo aprende a dan√ßar." TO FRASE-SIMBOLICA
-        MOVE "IF ANGER > 0 THEN TRANSFORM(EMOCAO)" TO COMANDO-TERMINAL
-    WHEN "VERDE"
-        MOVE "A natureza fala, e eu escuto." TO FRASE-SIMBOLICA
-        MOVE "cd ~/caminho/para/o/equil√≠brio" TO COMANDO-TERMINAL
-    WHEN "LIL√ÅS"
-        MOVE "As dores tamb√©m constroem beleza." TO FRASE-SIMBOLICA
-        MOVE "IF TRAUMA THEN PATCH(memoria)" TO COMANDO-TERMINAL
-    WHEN "AZUL-ESCURO"
-        MOVE "O sil√™ncio foi o primeiro c√≥digo que aprendi." TO FRASE-SIMBOLICA
-        MOVE "cat ~/infancia/segredos.log" TO COMANDO-TERMINAL
-    WHEN "VERDE-√ÅGUA"
-        MOVE "A esperan√ßa corre em fios invis√≠veis." TO FRASE-SIMBOLICA
-        MOVE "ping -t alma_interior" TO COMANDO-TERMINAL
-    WHEN OTHER
-        MOVE "Cor n√£o reconhecida. Mem√≥ria bloqueada." TO FRASE-SIMBOLICA
+DISPLAY "=== UNIDADE DE MEMORIAS INICIA ===".
+MOVE FUNCTION CURRENT-DATE(1:8) TO RUN-DATE.
+
+MOVE SPACES TO WS-PARM-COLOR.
+ACCEPT WS-PARM-COLOR FROM COMMAND-LINE.
+
+IF WS-PARM-COLOR NOT = SPACES
+    DISPLAY "Cor recebida via PARM: " WS-PARM-COLOR
+    MOVE WS-PARM-COLOR TO COR-ESCOLHIDA
+    PERFORM LOOKUP-MEMORY-TABLE
+    DISPLAY "MEMORIA DESBLOQUEADA:"
+    DISPLAY FRASE-SIMBOLICA
+    DISPLAY "COMANDO SIMBOLICO:"
+    DISPLAY COMANDO-TERMINAL
+    PERFORM RECORD-MEMORY-LOG
+ELSE
+    OPEN INPUT COLOR-REQUEST-FILE
+    IF REQ-STATUS = "00"
+        CLOSE COLOR-REQUEST-FILE
+        PERFORM PROCESS-REQUEST-BATCH
+    ELSE
+        PERFORM PROCESS-INTERACTIVE
+    END-IF
+END-IF.
+
+GOBACK.
+
+PROCESS-INTERACTIVE.
+    DISPLAY "Escolhe uma cor: AZUL / AMARELO / VERMELHO / VERDE /"
+    DISPLAY "LILAS / AZUL-ESCURO / VERDE-AGUA"
+    ACCEPT COR-ESCOLHIDA
+
+    PERFORM LOOKUP-MEMORY-TABLE
+
+    DISPLAY "MEMORIA DESBLOQUEADA:"
+    DISPLAY FRASE-SIMBOLICA
+    DISPLAY "COMANDO SIMBOLICO:"
+    DISPLAY COMANDO-TERMINAL
+
+    PERFORM RECORD-MEMORY-LOG.
+
+PROCESS-REQUEST-BATCH.
+    DISPLAY "MEMREQUESTS encontrado. Modo batch ativo."
+    OPEN INPUT COLOR-REQUEST-FILE
+    PERFORM UNTIL REQ-STATUS = "10"
+        READ COLOR-REQUEST-FILE
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE COLOR-REQUEST-LINE TO COR-ESCOLHIDA
+                PERFORM LOOKUP-MEMORY-TABLE
+                DISPLAY "MEMORIA DESBLOQUEADA: " COR-ESCOLHIDA
+                DISPLAY FRASE-SIMBOLICA
+                DISPLAY "COMANDO SIMBOLICO:"
+                DISPLAY COMANDO-TERMINAL
+                PERFORM RECORD-MEMORY-LOG
+        END-READ
+    END-PERFORM
+    CLOSE COLOR-REQUEST-FILE.
+
+RECORD-MEMORY-LOG.
+    OPEN EXTEND MEMORY-LOG-FILE
+    IF LOG-STATUS = "35"
+        OPEN OUTPUT MEMORY-LOG-FILE
+    END-IF
+    MOVE SPACES TO MEMORY-LOG-LINE
+    STRING RUN-DATE " | " COR-ESCOLHIDA " | " FRASE-SIMBOLICA
+        " | " COMANDO-TERMINAL
+        DELIMITED BY SIZE INTO MEMORY-LOG-LINE
+    WRITE MEMORY-LOG-LINE
+    CLOSE MEMORY-LOG-FILE.
+
+LOOKUP-MEMORY-TABLE.
+    MOVE "N" TO COR-INVALIDA
+
+    IF COR-ESCOLHIDA = SPACES
+        MOVE "NENHUMA ENTRADA RECEBIDA." TO FRASE-SIMBOLICA
         MOVE "EXIT PROGRAM" TO COMANDO-TERMINAL
-END-EVALUATE.
+    ELSE
+        OPEN INPUT MEMORY-TABLE-FILE
+        IF MT-STATUS = "35"
+            PERFORM SEED-MEMORY-TABLE
+            OPEN INPUT MEMORY-TABLE-FILE
+        END-IF
+
+        MOVE COR-ESCOLHIDA TO MT-COLOR
+        READ MEMORY-TABLE-FILE
+            INVALID KEY
+                MOVE "Cor nao reconhecida. Memoria bloqueada."
+                    TO FRASE-SIMBOLICA
+                MOVE "EXIT PROGRAM" TO COMANDO-TERMINAL
+                MOVE "Y" TO COR-INVALIDA
+            NOT INVALID KEY
+                MOVE MT-FRASE   TO FRASE-SIMBOLICA
+                MOVE MT-COMANDO TO COMANDO-TERMINAL
+        END-READ
+        CLOSE MEMORY-TABLE-FILE
+    END-IF.
+
+    IF COR-INVALIDA = "Y"
+        PERFORM TALLY-INVALID-COLOR
+    END-IF.
+
+TALLY-INVALID-COLOR.
+    MOVE RUN-DATE TO RUN-DATE-NUM
+    COMPUTE WS-DATE-INTEGER =
+        FUNCTION INTEGER-OF-DATE(RUN-DATE-NUM)
+    COMPUTE IT-WEEK-KEY = WS-DATE-INTEGER / 7
+
+    OPEN INPUT INVALID-TALLY-FILE
+    IF IT-STATUS = "35"
+        OPEN OUTPUT INVALID-TALLY-FILE
+    END-IF
+    CLOSE INVALID-TALLY-FILE
+    OPEN I-O INVALID-TALLY-FILE
+    READ INVALID-TALLY-FILE
+        INVALID KEY
+            MOVE 1 TO IT-COUNT
+            WRITE INVALID-TALLY-RECORD
+        NOT INVALID KEY
+            ADD 1 TO IT-COUNT
+            REWRITE INVALID-TALLY-RECORD
+    END-READ
+    CLOSE INVALID-TALLY-FILE
+    DISPLAY "Tentativas de cor invalida esta semana: " IT-COUNT.
+
+SEED-MEMORY-TABLE.
+    DISPLAY "MEMTABLE inexistente. A semear cores por defeito.".
+    OPEN OUTPUT MEMORY-TABLE-FILE
+
+    MOVE "AZUL" TO MT-COLOR
+    MOVE "Dominar o desconhecido e poder pessoal." TO MT-FRASE
+    MOVE "RUN learning-mode /solo /valentia" TO MT-COMANDO
+    WRITE MEMORY-TABLE-RECORD
+
+    MOVE "AMARELO" TO MT-COLOR
+    MOVE "A luz tambem mora nos dias simples." TO MT-FRASE
+    MOVE "DISPLAY 'LUZ_ATIVA' ON SCREEN" TO MT-COMANDO
+    WRITE MEMORY-TABLE-RECORD
+
+    MOVE "VERMELHO" TO MT-COLOR
+    MOVE "Mesmo o fogo aprende a dancar." TO MT-FRASE
+    MOVE "IF ANGER > 0 THEN TRANSFORM(EMOCAO)" TO MT-COMANDO
+    WRITE MEMORY-TABLE-RECORD
+
+    MOVE "VERDE" TO MT-COLOR
+    MOVE "A natureza fala, e eu escuto." TO MT-FRASE
+    MOVE "cd ~/caminho/para/o/equilibrio" TO MT-COMANDO
+    WRITE MEMORY-TABLE-RECORD
+
+    MOVE "LILAS" TO MT-COLOR
+    MOVE "As dores tambem constroem beleza." TO MT-FRASE
+    MOVE "IF TRAUMA THEN PATCH(memoria)" TO MT-COMANDO
+    WRITE MEMORY-TABLE-RECORD
+
+    MOVE "AZUL-ESCURO" TO MT-COLOR
+    MOVE "O silencio foi o primeiro codigo que aprendi." TO MT-FRASE
+    MOVE "cat ~/infancia/segredos.log" TO MT-COMANDO
+    WRITE MEMORY-TABLE-RECORD
 
-DISPLAY "üîì MEM√ìRIA DESBLOQUEADA:".
-DISPLAY FRASE-SIMBOLICA.
-DISPLAY "üíª COMANDO SIMB√ìLICO:".
-DISPLAY COMANDO-TERMINAL.
+    MOVE "VERDE-AGUA" TO MT-COLOR
+    MOVE "A esperanca corre em fios invisiveis." TO MT-FRASE
+    MOVE "ping -t alma_interior" TO MT-COMANDO
+    WRITE MEMORY-TABLE-RECORD
 
-STOP RUN.
+    CLOSE MEMORY-TABLE-FILE.
