@@ -1,18 +1,166 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BOUNDARY-FIX.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PHRASE-FILE ASSIGN TO "DATA/BOUNDARYPHRASES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PHRASE-STATUS.
+
+           SELECT RESPONSE-LOG-FILE ASSIGN TO "DATA/BOUNDARYLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOG-STATUS.
+
+           SELECT MESSAGE-REQUEST-FILE ASSIGN TO "DATA/BOUNDARYREQUESTS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MR-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PHRASE-FILE.
+       01  PHRASE-FILE-LINE.
+           05 PF-PHRASE           PIC X(30).
+           05 PF-RESPONSE         PIC X(50).
+
+       FD  RESPONSE-LOG-FILE.
+       01  RESPONSE-LOG-LINE      PIC X(170).
+
+       FD  MESSAGE-REQUEST-FILE.
+       01  MESSAGE-REQUEST-LINE   PIC X(50).
+
        WORKING-STORAGE SECTION.
        01 USER-NEEDS              PIC X(30) VALUE "RESPEITO_E_LIBERDADE".
        01 EXTERNAL-MESSAGE        PIC X(50) VALUE "DEVES VIR COMIGO".
        01 RESPONSE                PIC X(50).
+       01 PHRASE-STATUS           PIC XX.
+       01 LOG-STATUS              PIC XX.
+       01 MR-STATUS               PIC XX.
+       01 I                       PIC 9(4).
+       01 WS-TEMP-HITS            PIC 9(4).
+       01 PHRASE-FOUND            PIC X VALUE "N".
+
+       COPY NAMESTAT
+           REPLACING ==WS-ENTITY-NAME==   BY ==BF-ENTITY-NAME==
+                     ==WS-ENTITY-STATUS== BY ==BF-ENTITY-STATUS==
+                     ==WS-RUN-TIMESTAMP== BY ==RUN-TIMESTAMP==.
+
+       01 PHRASE-TABLE.
+           05 PHRASE-TABLE-COUNT  PIC 9(4) VALUE 0.
+           05 PHRASES OCCURS 20 TIMES.
+               10 PHRASE-TEXT     PIC X(30).
+               10 PHRASE-LEN      PIC 9(4).
+               10 RESPONSE-TEXT   PIC X(50).
 
        PROCEDURE DIVISION.
        ACTIVATE-BOUNDARY.
-           IF EXTERNAL-MESSAGE = "DEVES VIR COMIGO"
-               MOVE "Obrigada, mas hoje não posso." TO RESPONSE
+           PERFORM LOAD-PHRASE-TABLE
+
+           OPEN INPUT MESSAGE-REQUEST-FILE
+           IF MR-STATUS = "00"
+               CLOSE MESSAGE-REQUEST-FILE
+               PERFORM PROCESS-REQUEST-BATCH
+           ELSE
+               DISPLAY "Mensagem externa recebida: "
+               ACCEPT EXTERNAL-MESSAGE
+               PERFORM PROCESS-ONE-MESSAGE
+           END-IF
+
+           GOBACK.
+
+       PROCESS-REQUEST-BATCH.
+           DISPLAY "BOUNDARYREQUESTS encontrado. Modo batch ativo."
+           OPEN INPUT MESSAGE-REQUEST-FILE
+           PERFORM UNTIL MR-STATUS = "10"
+               READ MESSAGE-REQUEST-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE MESSAGE-REQUEST-LINE TO EXTERNAL-MESSAGE
+                       PERFORM PROCESS-ONE-MESSAGE
+               END-READ
+           END-PERFORM
+           CLOSE MESSAGE-REQUEST-FILE.
+
+       PROCESS-ONE-MESSAGE.
+           MOVE "N" TO PHRASE-FOUND
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > PHRASE-TABLE-COUNT OR PHRASE-FOUND = "Y"
+               MOVE 0 TO WS-TEMP-HITS
+               INSPECT EXTERNAL-MESSAGE TALLYING WS-TEMP-HITS
+                   FOR ALL PHRASE-TEXT(I)(1:PHRASE-LEN(I))
+               IF WS-TEMP-HITS > 0
+                   MOVE "Y" TO PHRASE-FOUND
+                   MOVE RESPONSE-TEXT(I) TO RESPONSE
+               END-IF
+           END-PERFORM
+
+           IF PHRASE-FOUND = "Y"
                DISPLAY RESPONSE
            ELSE
-               DISPLAY "Mensagem ignorada para proteção emocional."
+               MOVE "Mensagem ignorada para protecao emocional."
+                   TO RESPONSE
+               DISPLAY RESPONSE
            END-IF
-           STOP RUN.
+
+           PERFORM LOG-RESPONSE.
+
+       LOG-RESPONSE.
+           MOVE FUNCTION CURRENT-DATE TO RUN-TIMESTAMP
+           MOVE USER-NEEDS(1:20) TO BF-ENTITY-NAME
+           MOVE PHRASE-FOUND TO BF-ENTITY-STATUS
+           OPEN EXTEND RESPONSE-LOG-FILE
+           IF LOG-STATUS = "35"
+               OPEN OUTPUT RESPONSE-LOG-FILE
+           END-IF
+           MOVE SPACES TO RESPONSE-LOG-LINE
+           STRING RUN-TIMESTAMP(1:14) " | " EXTERNAL-MESSAGE
+               " | " RESPONSE " | " BF-ENTITY-NAME
+               " | " BF-ENTITY-STATUS
+               DELIMITED BY SIZE INTO RESPONSE-LOG-LINE
+           WRITE RESPONSE-LOG-LINE
+           CLOSE RESPONSE-LOG-FILE.
+
+       LOAD-PHRASE-TABLE.
+           OPEN INPUT PHRASE-FILE
+           IF PHRASE-STATUS = "35"
+               PERFORM SEED-PHRASE-FILE
+               OPEN INPUT PHRASE-FILE
+           END-IF
+
+           MOVE 0 TO PHRASE-TABLE-COUNT
+           PERFORM UNTIL PHRASE-STATUS = "10"
+               READ PHRASE-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF PF-PHRASE = SPACES
+                           DISPLAY "Aviso: linha em branco em "
+                               "BOUNDARYPHRASES ignorada."
+                       ELSE
+                           IF PHRASE-TABLE-COUNT < 20
+                               ADD 1 TO PHRASE-TABLE-COUNT
+                               MOVE PF-PHRASE
+                                   TO PHRASE-TEXT(PHRASE-TABLE-COUNT)
+                               COMPUTE PHRASE-LEN(PHRASE-TABLE-COUNT) =
+                                   FUNCTION LENGTH
+                                       (FUNCTION TRIM(PF-PHRASE))
+                               MOVE PF-RESPONSE
+                                   TO RESPONSE-TEXT(PHRASE-TABLE-COUNT)
+                           ELSE
+                               DISPLAY "Aviso: BOUNDARYPHRASES excede "
+                                   "20 entradas. Frase ignorada: "
+                                   PF-PHRASE
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE PHRASE-FILE.
+
+       SEED-PHRASE-FILE.
+           DISPLAY "BOUNDARYPHRASES inexistente. A semear frases."
+           OPEN OUTPUT PHRASE-FILE
+           MOVE "DEVES VIR COMIGO" TO PF-PHRASE
+           MOVE "Obrigada, mas hoje nao posso." TO PF-RESPONSE
+           WRITE PHRASE-FILE-LINE
+           CLOSE PHRASE-FILE.
