@@ -0,0 +1,152 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REQ-AUDIT-FILE ASSIGN TO "DATA/REQAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REQ-STATUS.
+
+           SELECT TOQUE-AUDIT-FILE ASSIGN TO "DATA/TOQUEAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TOQ-STATUS.
+
+           SELECT RECONCILE-LOG-FILE ASSIGN TO "DATA/RECONCILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REQ-AUDIT-FILE.
+       01  REQ-LINE              PIC X(200).
+
+       FD  TOQUE-AUDIT-FILE.
+       01  TOQ-LINE               PIC X(80).
+
+       FD  RECONCILE-LOG-FILE.
+       01  RECONCILE-LINE         PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 REQ-STATUS             PIC XX.
+       01 TOQ-STATUS             PIC XX.
+       01 REC-STATUS             PIC XX.
+
+       01 REQ-DATE               PIC X(8).
+       01 REQ-SOURCE             PIC X(20).
+       01 REQ-CONTENT            PIC X(50).
+       01 REQ-PERMISSION         PIC X.
+       01 REQ-RESPONSE           PIC X(80).
+       01 REQ-MENTAL-STATE       PIC X(20).
+
+       01 TOQ-TIMESTAMP          PIC X(14).
+       01 TOQ-NOME               PIC X(20).
+       01 TOQ-OUTCOME            PIC X.
+       01 TOQ-DATE               PIC X(8).
+
+       01 SOBRECARGA-TABLE.
+           05 SOBRECARGA-COUNT   PIC 9(4) VALUE 0.
+           05 SOBRECARGA-DAYS OCCURS 100 TIMES PIC X(8).
+
+       01 SOBRECARGA-DAY-SEEN    PIC X VALUE "N".
+       01 I                      PIC 9(4).
+
+       PROCEDURE DIVISION.
+       RECONCILE-AUDIT-LOGS.
+           DISPLAY "=== RECONCILIACAO DE LOGS DE AUDITORIA ==="
+           PERFORM LOAD-SOBRECARGA-DAYS
+           PERFORM CHECK-TOQUE-AGAINST-SOBRECARGA
+           DISPLAY "=== RECONCILIACAO TERMINADA ==="
+           GOBACK.
+
+       LOAD-SOBRECARGA-DAYS.
+           MOVE 0 TO SOBRECARGA-COUNT
+           OPEN INPUT REQ-AUDIT-FILE
+           IF REQ-STATUS NOT = "00"
+               DISPLAY "REQAUDIT nao encontrado. Nada a reconciliar."
+           ELSE
+               PERFORM UNTIL REQ-STATUS = "10"
+                   READ REQ-AUDIT-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           PERFORM PARSE-REQ-LINE
+                           IF REQ-MENTAL-STATE = "SOBRECARGA"
+                               PERFORM CHECK-SOBRECARGA-DAY-SEEN
+                               IF SOBRECARGA-DAY-SEEN = "N"
+                                   PERFORM ADD-SOBRECARGA-DAY
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE REQ-AUDIT-FILE
+           END-IF.
+
+       ADD-SOBRECARGA-DAY.
+           IF SOBRECARGA-COUNT < 100
+               ADD 1 TO SOBRECARGA-COUNT
+               MOVE REQ-DATE TO SOBRECARGA-DAYS(SOBRECARGA-COUNT)
+           ELSE
+               DISPLAY "Aviso: SOBRECARGA-DAYS excede 100 "
+                   "entradas. Dia ignorado: " REQ-DATE
+           END-IF.
+
+       CHECK-SOBRECARGA-DAY-SEEN.
+           MOVE "N" TO SOBRECARGA-DAY-SEEN
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > SOBRECARGA-COUNT
+                       OR SOBRECARGA-DAY-SEEN = "Y"
+               IF SOBRECARGA-DAYS(I) = REQ-DATE
+                   MOVE "Y" TO SOBRECARGA-DAY-SEEN
+               END-IF
+           END-PERFORM.
+
+       PARSE-REQ-LINE.
+           UNSTRING REQ-LINE DELIMITED BY " | "
+               INTO REQ-DATE REQ-SOURCE REQ-CONTENT
+                    REQ-PERMISSION REQ-RESPONSE REQ-MENTAL-STATE.
+
+       CHECK-TOQUE-AGAINST-SOBRECARGA.
+           OPEN INPUT TOQUE-AUDIT-FILE
+           IF TOQ-STATUS NOT = "00"
+               DISPLAY "TOQUEAUDIT nao encontrado. Nada a reconciliar."
+           ELSE
+               PERFORM UNTIL TOQ-STATUS = "10"
+                   READ TOQUE-AUDIT-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           PERFORM PARSE-TOQ-LINE
+                           IF TOQ-OUTCOME = "S"
+                               PERFORM VARYING I FROM 1 BY 1
+                                       UNTIL I > SOBRECARGA-COUNT
+                                   IF SOBRECARGA-DAYS(I) = TOQ-DATE
+                                       PERFORM FLAG-INCONSISTENCY
+                                   END-IF
+                               END-PERFORM
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TOQUE-AUDIT-FILE
+           END-IF.
+
+       PARSE-TOQ-LINE.
+           UNSTRING TOQ-LINE DELIMITED BY " | "
+               INTO TOQ-TIMESTAMP TOQ-NOME TOQ-OUTCOME
+           MOVE TOQ-TIMESTAMP(1:8) TO TOQ-DATE.
+
+       FLAG-INCONSISTENCY.
+           DISPLAY "INCONSISTENCIA " TOQ-DATE
+               ": SOBRECARGA em BOUNDARIES-ACTIVATION mas toque"
+           DISPLAY "aprovado em TOQUE-SENSIVEL para " TOQ-NOME
+
+           OPEN EXTEND RECONCILE-LOG-FILE
+           IF REC-STATUS = "35"
+               OPEN OUTPUT RECONCILE-LOG-FILE
+           END-IF
+           MOVE SPACES TO RECONCILE-LINE
+           STRING TOQ-DATE " | SOBRECARGA_VS_TOQUE_APROVADO | "
+               TOQ-NOME
+               DELIMITED BY SIZE INTO RECONCILE-LINE
+           WRITE RECONCILE-LINE
+           CLOSE RECONCILE-LOG-FILE.
