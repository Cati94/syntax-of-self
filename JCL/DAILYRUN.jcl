@@ -0,0 +1,14 @@
+//DAILYRUN JOB (ACCTNO),'DAILY BOUNDARY CHAIN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Daily driver job for the boundary-program chain.             *
+//* Runs DAILY-DRIVER, which CALLs EMOTIONAL-FIREWALL,             *
+//* BOUNDARIES-ACTIVATION, CONTROL-FILTER, AUTONOMY-MODE,          *
+//* TOQUE-SENSIVEL and BOUNDARY-FIX in sequence and writes one     *
+//* consolidated end-of-day report (DATA/DAILYREPORT) instead of  *
+//* each program being run and reconciled by hand.                *
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=DAILY-DRIVER
+//STEPLIB  DD   DSN=APPL.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
