@@ -0,0 +1,14 @@
+//AUTONMNT JOB (ACCTNO),'AUTONOMY NIGHTLY WATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Nightly watch job for AUTONOMY-MODE.                         *
+//* Runs AUTONOMY-MODE standalone (no trigger file present) so   *
+//* it reaffirms DATA/AUTONOMYSTATUS and, when an external        *
+//* control signal was left active from the day's runs, appends  *
+//* an entry to DATA/AUTONOMYLOG. Schedule nightly via the site's *
+//* job scheduler.                                                *
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=AUTONOMY-MODE
+//STEPLIB  DD   DSN=APPL.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
