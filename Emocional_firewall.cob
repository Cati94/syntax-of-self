@@ -1,34 +1,335 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EMOTIONAL-FIREWALL.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PORT-FILE ASSIGN TO "DATA/PORTFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PF-NAME
+               FILE STATUS IS PF-STATUS.
+
+           SELECT PORT-SUMMARY-FILE ASSIGN TO "DATA/PORTSUM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SUM-STATUS.
+
+           SELECT PORT-LASTRUN-FILE ASSIGN TO "DATA/PORTLAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS LR-NAME
+               FILE STATUS IS LR-STATUS.
+
+           SELECT PORT-HISTORY-FILE ASSIGN TO "DATA/PORTHIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HIST-STATUS.
+
+           SELECT PORT-EXCEPTION-FILE ASSIGN TO "DATA/PORTEXC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXC-STATUS.
+
+           SELECT PORT-CKPT-FILE ASSIGN TO "DATA/PORTCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-STATUS.
+
+           SELECT PORT-QUERY-FILE ASSIGN TO "DATA/PORTQUERY"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS QRY-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PORT-FILE.
+       01  PORT-FILE-RECORD.
+           05 PF-NAME      PIC X(15).
+           05 PF-STATE     PIC X(10).
+
+       FD  PORT-SUMMARY-FILE.
+       01  PORT-SUMMARY-LINE     PIC X(60).
+
+       FD  PORT-LASTRUN-FILE.
+       01  PORT-LASTRUN-RECORD.
+           05 LR-NAME      PIC X(15).
+           05 LR-STATE     PIC X(10).
+
+       FD  PORT-HISTORY-FILE.
+       01  PORT-HISTORY-LINE      PIC X(60).
+
+       FD  PORT-EXCEPTION-FILE.
+       01  PORT-EXCEPTION-LINE    PIC X(60).
+
+       FD  PORT-CKPT-FILE.
+       01  PORT-CKPT-RECORD       PIC 9(4).
+
+       FD  PORT-QUERY-FILE.
+       01  PORT-QUERY-LINE        PIC X(15).
+
        WORKING-STORAGE SECTION.
-       01 PORT-NAME     PIC A(15).
-       01 PORT-STATE    PIC A(10).
-       01 I             PIC 9.
+       01 PF-STATUS        PIC XX.
+       01 SUM-STATUS       PIC XX.
+       01 LR-STATUS        PIC XX.
+       01 HIST-STATUS      PIC XX.
+       01 EXC-STATUS       PIC XX.
+       01 CKPT-STATUS      PIC XX.
+       01 QRY-STATUS       PIC XX.
+       01 I                PIC 9(4).
+       01 START-INDEX      PIC 9(4) VALUE 1.
+       01 RUN-DATE         PIC X(8).
+       01 LOOKUP-NAME      PIC A(15).
+       01 PORT-FOUND       PIC X VALUE "N".
+
+       COPY NAMESTAT
+           REPLACING ==WS-ENTITY-NAME==   BY ==EF-ENTITY-NAME==
+                     ==WS-ENTITY-STATUS== BY ==WS-OLD-STATE==
+                     ==WS-RUN-TIMESTAMP== BY ==EF-RUN-TIMESTAMP==.
+
+       01 STATE-TOTALS.
+           05 OPEN-COUNT       PIC 9(4) VALUE 0.
+           05 CLOSED-COUNT     PIC 9(4) VALUE 0.
+           05 TIMEOUT-COUNT    PIC 9(4) VALUE 0.
+           05 FILTERED-COUNT   PIC 9(4) VALUE 0.
 
        01 PORT-TABLE.
-           05 PORTS OCCURS 5 TIMES.
+           05 PORT-COUNT       PIC 9(4) VALUE 0.
+           05 PORTS OCCURS 1 TO 50 TIMES
+                   DEPENDING ON PORT-COUNT
+                   ASCENDING KEY IS NAME
+                   INDEXED BY PORT-IDX.
                10 NAME     PIC A(15).
                10 STATE    PIC A(10).
 
        PROCEDURE DIVISION.
        BEGIN.
-           MOVE "ALEGRIA"     TO NAME(1)
-           MOVE "OPEN"        TO STATE(1)
-           MOVE "TRISTEZA"    TO NAME(2)
-           MOVE "TIMEOUT"     TO STATE(2)
-           MOVE "CONFIANCA"   TO NAME(3)
-           MOVE "FILTERED"    TO STATE(3)
-           MOVE "MEDO"        TO NAME(4)
-           MOVE "CLOSED"      TO STATE(4)
-           MOVE "CURIOSIDADE" TO NAME(5)
-           MOVE "OPEN"        TO STATE(5)
-
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
+           MOVE FUNCTION CURRENT-DATE(1:8) TO RUN-DATE
+           PERFORM LOAD-PORT-TABLE
+           PERFORM LOAD-CHECKPOINT
+
+           PERFORM VARYING I FROM START-INDEX BY 1 UNTIL I > PORT-COUNT
                DISPLAY ">>> Verificando porta emocional: " NAME(I)
                DISPLAY ">>> Resultado: " STATE(I)
                DISPLAY " "
+               PERFORM SAVE-CHECKPOINT
            END-PERFORM.
 
-           STOP RUN.
+           PERFORM CLEAR-CHECKPOINT
+           PERFORM RECORD-HISTORY
+           PERFORM BUILD-SUMMARY-REPORT
+           PERFORM BUILD-EXCEPTION-EXTRACT
+           PERFORM QUERY-PORT-BY-NAME
+
+           GOBACK.
+
+       QUERY-PORT-BY-NAME.
+           OPEN INPUT PORT-QUERY-FILE
+           IF QRY-STATUS = "00"
+               READ PORT-QUERY-FILE
+                   NOT AT END
+                       MOVE FUNCTION CURRENT-DATE TO EF-RUN-TIMESTAMP
+                       MOVE PORT-QUERY-LINE TO LOOKUP-NAME
+                       PERFORM LOOKUP-PORT-BY-NAME
+                       IF PORT-FOUND = "Y"
+                           DISPLAY "Consulta " EF-RUN-TIMESTAMP(1:14)
+                               ": porta " LOOKUP-NAME
+                               " encontrada. Estado: "
+                               STATE(PORT-IDX)
+                       ELSE
+                           DISPLAY "Consulta " EF-RUN-TIMESTAMP(1:14)
+                               ": porta " LOOKUP-NAME
+                               " nao encontrada na tabela."
+                       END-IF
+               END-READ
+               CLOSE PORT-QUERY-FILE
+           END-IF.
+
+       LOOKUP-PORT-BY-NAME.
+           MOVE "N" TO PORT-FOUND
+           SEARCH ALL PORTS
+               AT END
+                   MOVE "N" TO PORT-FOUND
+               WHEN NAME(PORT-IDX) = LOOKUP-NAME
+                   MOVE "Y" TO PORT-FOUND
+           END-SEARCH.
+
+       LOAD-PORT-TABLE.
+           OPEN INPUT PORT-FILE
+           IF PF-STATUS = "35"
+               PERFORM SEED-PORT-FILE
+               OPEN INPUT PORT-FILE
+           END-IF
+           IF PF-STATUS NOT = "00"
+               DISPLAY "Erro ao abrir PORTFILE. Estado: " PF-STATUS
+               GOBACK
+           END-IF
+
+           MOVE 0 TO PORT-COUNT
+           PERFORM UNTIL PF-STATUS = "10"
+               READ PORT-FILE NEXT RECORD
+               IF PF-STATUS = "00"
+                   IF PORT-COUNT < 50
+                       ADD 1 TO PORT-COUNT
+                       MOVE PF-NAME  TO NAME(PORT-COUNT)
+                       MOVE PF-STATE TO STATE(PORT-COUNT)
+                   ELSE
+                       DISPLAY "Aviso: PORTFILE excede 50 entradas. "
+                           "Porta ignorada: " PF-NAME
+                   END-IF
+               END-IF
+           END-PERFORM
+           CLOSE PORT-FILE.
+
+       SEED-PORT-FILE.
+           DISPLAY "PORTFILE inexistente. A semear portas por defeito."
+           OPEN OUTPUT PORT-FILE
+           MOVE "ALEGRIA"     TO PF-NAME
+           MOVE "OPEN"        TO PF-STATE
+           WRITE PORT-FILE-RECORD
+           MOVE "TRISTEZA"    TO PF-NAME
+           MOVE "TIMEOUT"     TO PF-STATE
+           WRITE PORT-FILE-RECORD
+           MOVE "CONFIANCA"   TO PF-NAME
+           MOVE "FILTERED"    TO PF-STATE
+           WRITE PORT-FILE-RECORD
+           MOVE "MEDO"        TO PF-NAME
+           MOVE "CLOSED"      TO PF-STATE
+           WRITE PORT-FILE-RECORD
+           MOVE "CURIOSIDADE" TO PF-NAME
+           MOVE "OPEN"        TO PF-STATE
+           WRITE PORT-FILE-RECORD
+           CLOSE PORT-FILE.
+
+       BUILD-SUMMARY-REPORT.
+           MOVE 0 TO OPEN-COUNT
+           MOVE 0 TO CLOSED-COUNT
+           MOVE 0 TO TIMEOUT-COUNT
+           MOVE 0 TO FILTERED-COUNT
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > PORT-COUNT
+               EVALUATE STATE(I)
+                   WHEN "OPEN"
+                       ADD 1 TO OPEN-COUNT
+                   WHEN "CLOSED"
+                       ADD 1 TO CLOSED-COUNT
+                   WHEN "TIMEOUT"
+                       ADD 1 TO TIMEOUT-COUNT
+                   WHEN "FILTERED"
+                       ADD 1 TO FILTERED-COUNT
+               END-EVALUATE
+           END-PERFORM
+
+           OPEN OUTPUT PORT-SUMMARY-FILE
+           MOVE SPACES TO PORT-SUMMARY-LINE
+           STRING "RESUMO DIARIO DE PORTAS - " RUN-DATE
+               DELIMITED BY SIZE INTO PORT-SUMMARY-LINE
+           WRITE PORT-SUMMARY-LINE
+
+           MOVE SPACES TO PORT-SUMMARY-LINE
+           STRING "TOTAL DE PORTAS: " PORT-COUNT
+               DELIMITED BY SIZE INTO PORT-SUMMARY-LINE
+           WRITE PORT-SUMMARY-LINE
+
+           MOVE SPACES TO PORT-SUMMARY-LINE
+           STRING "OPEN: " OPEN-COUNT
+               DELIMITED BY SIZE INTO PORT-SUMMARY-LINE
+           WRITE PORT-SUMMARY-LINE
+
+           MOVE SPACES TO PORT-SUMMARY-LINE
+           STRING "CLOSED: " CLOSED-COUNT
+               DELIMITED BY SIZE INTO PORT-SUMMARY-LINE
+           WRITE PORT-SUMMARY-LINE
+
+           MOVE SPACES TO PORT-SUMMARY-LINE
+           STRING "TIMEOUT: " TIMEOUT-COUNT
+               DELIMITED BY SIZE INTO PORT-SUMMARY-LINE
+           WRITE PORT-SUMMARY-LINE
+
+           MOVE SPACES TO PORT-SUMMARY-LINE
+           STRING "FILTERED: " FILTERED-COUNT
+               DELIMITED BY SIZE INTO PORT-SUMMARY-LINE
+           WRITE PORT-SUMMARY-LINE
+           CLOSE PORT-SUMMARY-FILE
+
+           DISPLAY "Resumo diario escrito em DATA/PORTSUM.".
+
+       RECORD-HISTORY.
+           OPEN I-O PORT-LASTRUN-FILE
+           IF LR-STATUS = "35"
+               OPEN OUTPUT PORT-LASTRUN-FILE
+               CLOSE PORT-LASTRUN-FILE
+               OPEN I-O PORT-LASTRUN-FILE
+           END-IF
+
+           OPEN EXTEND PORT-HISTORY-FILE
+           IF HIST-STATUS = "35"
+               OPEN OUTPUT PORT-HISTORY-FILE
+           END-IF
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > PORT-COUNT
+               MOVE NAME(I) TO EF-ENTITY-NAME
+               MOVE NAME(I) TO LR-NAME
+               READ PORT-LASTRUN-FILE
+                   INVALID KEY
+                       MOVE "N/A"      TO WS-OLD-STATE
+                   NOT INVALID KEY
+                       MOVE LR-STATE   TO WS-OLD-STATE
+               END-READ
+
+               MOVE SPACES TO PORT-HISTORY-LINE
+               STRING RUN-DATE " " EF-ENTITY-NAME " " WS-OLD-STATE
+                   " -> " STATE(I)
+                   DELIMITED BY SIZE INTO PORT-HISTORY-LINE
+               WRITE PORT-HISTORY-LINE
+
+               MOVE NAME(I)  TO LR-NAME
+               MOVE STATE(I) TO LR-STATE
+               IF WS-OLD-STATE = "N/A"
+                   WRITE PORT-LASTRUN-RECORD
+               ELSE
+                   REWRITE PORT-LASTRUN-RECORD
+               END-IF
+           END-PERFORM
+
+           CLOSE PORT-LASTRUN-FILE
+           CLOSE PORT-HISTORY-FILE.
+
+       BUILD-EXCEPTION-EXTRACT.
+           OPEN OUTPUT PORT-EXCEPTION-FILE
+           MOVE SPACES TO PORT-EXCEPTION-LINE
+           STRING "PORTAS EM EXCECAO - " RUN-DATE
+               DELIMITED BY SIZE INTO PORT-EXCEPTION-LINE
+           WRITE PORT-EXCEPTION-LINE
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > PORT-COUNT
+               IF STATE(I) = "TIMEOUT" OR STATE(I) = "FILTERED"
+                   MOVE SPACES TO PORT-EXCEPTION-LINE
+                   STRING NAME(I) " " STATE(I)
+                       DELIMITED BY SIZE INTO PORT-EXCEPTION-LINE
+                   WRITE PORT-EXCEPTION-LINE
+               END-IF
+           END-PERFORM
+
+           CLOSE PORT-EXCEPTION-FILE
+           DISPLAY "Extrato de excecoes escrito em DATA/PORTEXC.".
+
+       LOAD-CHECKPOINT.
+           MOVE 1 TO START-INDEX
+           OPEN INPUT PORT-CKPT-FILE
+           IF CKPT-STATUS = "00"
+               READ PORT-CKPT-FILE
+               IF CKPT-STATUS = "00" AND PORT-CKPT-RECORD > 0
+                   COMPUTE START-INDEX = PORT-CKPT-RECORD + 1
+                   DISPLAY "Checkpoint encontrado. A retomar na porta "
+                       START-INDEX "."
+               END-IF
+               CLOSE PORT-CKPT-FILE
+           END-IF.
+
+       SAVE-CHECKPOINT.
+           OPEN OUTPUT PORT-CKPT-FILE
+           MOVE I TO PORT-CKPT-RECORD
+           WRITE PORT-CKPT-RECORD
+           CLOSE PORT-CKPT-FILE.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT PORT-CKPT-FILE
+           MOVE 0 TO PORT-CKPT-RECORD
+           WRITE PORT-CKPT-RECORD
+           CLOSE PORT-CKPT-FILE.
